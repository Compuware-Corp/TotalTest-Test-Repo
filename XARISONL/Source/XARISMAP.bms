@@ -0,0 +1,59 @@
+**************************************************************
+*                                                            *
+*                XaTester by Compuware                      *
+*         XARISMS - Age/DOB Maintenance Mapset              *
+*                                                            *
+* NOTE: BMS macro source, assembled by DFHMSD/DFHMDI/DFHMDF; *
+* not GnuCOBOL/cobc source and not part of the syntax gate.  *
+* Copybooks/XARISMAP.cpy is the symbolic map this mapset     *
+* generates and is what XARISONL.cbl actually COPYs.         *
+**************************************************************
+XARISMS  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=(FREEKB,FRSET),                                  X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+*
+XARISM1  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=20,ATTRB=(ASKIP,BRT),               X
+               INITIAL='XARISONL - CUST MAINT'
+*
+         DFHMDF POS=(3,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='CUST ID :'
+CUSTID   DFHMDF POS=(3,12),LENGTH=10,ATTRB=UNPROT
+*
+         DFHMDF POS=(4,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='NAME    :'
+NAME     DFHMDF POS=(4,12),LENGTH=30,ATTRB=ASKIP
+*
+         DFHMDF POS=(5,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='DOB     :'
+DOB      DFHMDF POS=(5,12),LENGTH=8,ATTRB=ASKIP
+*
+         DFHMDF POS=(6,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='NEW DOB :'
+NEWDOB   DFHMDF POS=(6,12),LENGTH=8,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='AGE     :'
+AGE      DFHMDF POS=(7,12),LENGTH=3,ATTRB=ASKIP
+*
+         DFHMDF POS=(8,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='POLICY  :'
+POLNO    DFHMDF POS=(8,12),LENGTH=10,ATTRB=ASKIP
+*
+         DFHMDF POS=(9,1),LENGTH=10,ATTRB=ASKIP,                     X
+               INITIAL='RISC    :'
+RISC     DFHMDF POS=(9,12),LENGTH=5,ATTRB=ASKIP
+*
+MSG      DFHMDF POS=(22,1),LENGTH=60,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=54,ATTRB=(ASKIP,BRT),              X
+               INITIAL='PF3=EXIT ENTER=BROWSE PF5=SAVE+RECALC PF6=SAVE ONLY'
+*
+         DFHMSD TYPE=FINAL
+         END
