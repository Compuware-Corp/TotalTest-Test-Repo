@@ -0,0 +1,490 @@
+       Identification division.                                         00000010
+       Program-id.   XaRisOnl.                                          00000020
+       Author.       Xact Consulting A/S.                               00000030
+                                                                        00000040
+      ***************************************************************** 00000050
+      *                                                               * 00000060
+      *                     XaTester by Compuware                     * 00000070
+      *                           XARISONL                            * 00000080
+      *                                                               * 00000090
+      ***************************************************************** 00000100
+      *                                                               * 00000110
+      * Pseudo-conversational CICS maintenance screen for the         * 00000120
+      * customer age/DOB values that feed XaRisCal.  Lets a clerk     * 00000130
+      * browse a customer on CUSTMAST, see the DOB/age XaRisCal will  * 00000140
+      * be fed, key a corrected DOB, and request a one-off recalc.    * 00000150
+      * Every correction is logged to CORRLOG before the rewrite so   * 00000160
+      * there is an audit trail of who changed what and when.         * 00000170
+      *                                                               * 00000180
+      * NOTE: this program uses EXEC CICS commands and is not         * 00000190
+      * compilable/testable with a stand-alone GnuCOBOL syntax-only   * 00000200
+      * pass (no CICS translator in this environment); it has been    * 00000210
+      * desk-checked against the CICS command patterns used by this   * 00000220
+      * shop's other online transactions.                             * 00000230
+      *                                                               * 00000240
+      ***************************************************************** 00000250
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000260
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000270
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000280
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000290
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000300
+      *                                                               * 00000310
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000320
+      * ALL RIGHTS RESERVED.                                          * 00000330
+      ***************************************************************** 00000340
+      *                          Maintenance Log                        00000350
+      *---------------------------------------------------------------- 00000360
+      *              Description                       |   Date   | Who 00000370
+      *---------------------------------------------------------------- 00000380
+      * Initial age/DOB maintenance txn (req 007)       | 08/08/26 | AGT00000390
+      * Review fixes: PF3 no longer re-arms the txn,    | 08/08/26 | AGT00000392
+      * PF6=save-only added alongside PF5=save+recalc,  | 08/08/26 | AGT00000394
+      * symbolic map regenerated for all 8 named fields | 08/08/26 | AGT00000396
+      * Review fixes: COPY DFHAID added; on-demand      | 08/08/26 | AGT00000397
+      * recalc now fetches RISKPARM itself via EXEC     | 08/08/26 | AGT00000398
+      * CICS STARTBR/READNEXT/READPREV and hands it to  | 08/08/26 | AGT00000399
+      * XaRisCal via linkage instead of letting XaRisCal| 08/08/26 | AGT00000400
+      * open the file natively under this CICS task;    | 08/08/26 | AGT00000401
+      * NEWDOB is now validated before a correction is  | 08/08/26 | AGT00000402
+      * applied; RISC is cleared before every browse    | 08/08/26 | AGT00000403
+      ***************************************************************** 00000400
+                                                                        00000410
+       Environment division.                                            00000420
+                                                                        00000430
+       Data Division.                                                   00000440
+       Working-Storage Section.                                         00000450
+                                                                        00000460
+       COPY DFHAID.                                                     00000462
+                                                                        00000464
+       01 Ws-Resp                    pic S9(08) comp.                   00000470
+       01 Ws-Abstime                 pic S9(15) comp-3.                 00000480
+                                                                        00000490
+       01 Ws-Customer.                                                  00000500
+          COPY CUSTREC.                                                 00000510
+                                                                        00000520
+       01 Ws-Correction-Record.                                         00000530
+          COPY CORRLOG.                                                 00000540
+                                                                        00000550
+       01 Ws-Riskparm-Rec.                                              00000552
+          COPY RISKPARM.                                                00000554
+       01 Ws-Riskparm-Key            pic 9(08).                         00000556
+                                                                        00000558
+       COPY XARISMAP.                                                   00000560
+                                                                        00000570
+       01 Ws-Run-Date-Group.                                            00000580
+          05 Ws-Run-Date             pic 9(08).                         00000590
+       01 Ws-Run-Date-Parts redefines Ws-Run-Date-Group.                00000600
+          05 Ws-Run-Yyyy             pic 9(04).                         00000610
+          05 Ws-Run-Mmdd             pic 9(04).                         00000620
+                                                                        00000630
+       01 Ws-Dob-Group.                                                 00000640
+          05 Ws-Dob-Value            pic 9(08).                         00000650
+       01 Ws-Dob-Parts redefines Ws-Dob-Group.                          00000660
+          05 Ws-Dob-Yyyy             pic 9(04).                         00000670
+          05 Ws-Dob-Mmdd             pic 9(04).                         00000680
+                                                                        00000690
+       01 Ws-New-Age                 pic 9(03).                         00000700
+                                                                        00000710
+       01 Ws-Xarl-Import.                                               00000720
+          03 Ws-Xarl-Customer.                                          00000730
+             COPY CUSTREC.                                              00000740
+          03 Ws-Xarl-As-Of-Date   pic 9(08) value zeros.                00000745
+      * Review fix: XaRisCal can no longer open Risk-Parm-File itself   00000746
+      * when it is running as part of this CICS task (native I-O is     00000747
+      * not a legal access pattern for a called subprogram under        00000748
+      * CICS), so Recalc-One-Customer fetches the rate row itself via   00000749
+      * EXEC CICS STARTBR/READNEXT/READPREV and hands it down here.     00000750
+          03 Ws-Xarl-Parms-Supplied-Flag pic X(01) value "N".           00000751
+             88 Ws-Xarl-Parms-Supplied    value "Y".                    00000752
+          03 Ws-Xarl-Supplied-Parms.                                    00000753
+             05 Ws-Xarl-Sup-Boundary-1       pic 9(03).                 00000754
+             05 Ws-Xarl-Sup-Boundary-2       pic 9(03).                 00000755
+             05 Ws-Xarl-Sup-Smoker-Mult      pic 9v99.                  00000756
+             05 Ws-Xarl-Sup-Occup-Low-Mult   pic 9v99.                  00000757
+             05 Ws-Xarl-Sup-Occup-Medium-Mult pic 9v99.                 00000758
+             05 Ws-Xarl-Sup-Occup-High-Mult  pic 9v99.                  00000759
+             05 Ws-Xarl-Sup-Pre-Exist-Mult   pic 9v99.                  00000760
+       01 Ws-Xarl-Export.                                               00000750
+          05 Ws-Xarl-Risc         pic 9(05).                            00000760
+          05 Ws-Xarl-Except-Flag  pic X(01).                            00000770
+             88 Ws-Xarl-Not-Calc  value "Y".                            00000780
+          05 Ws-Xarl-Bracket      pic X(02).                            00000790
+                                                                        00000800
+       01 Ws-Commarea.                                                  00000810
+          05 Ca-Cust-Id              pic X(10).                         00000820
+                                                                        00000830
+       Linkage Section.                                                 00000840
+                                                                        00000850
+       01 Dfhcommarea                pic X(10).                         00000860
+                                                                        00000870
+       Procedure division.                                              00000880
+                                                                        00000890
+       Main Section.                                                    00000900
+                                                                        00000910
+           if Eibcalen = 0                                              00000920
+              Perform Send-Initial-Map                                  00000930
+              Exec Cics Return                                          00000940
+                 Transid('XRIS')                                        00000950
+                 Commarea(Ws-Commarea)                                  00000960
+                 Length(Length of Ws-Commarea)                          00000970
+              End-Exec                                                  00000980
+           else                                                         00000990
+              move Dfhcommarea to Ws-Commarea                           00001000
+              Perform Receive-Map                                       00001010
+                                                                        00001020
+      * Review fix: RECEIVE MAP returns RESP(MAPFAIL) on AID CLEAR or   
+      * an ENTER with no fields modified, leaving Xarim1i holding this  
+      * task's stale/uninitialized values rather than what the operator
+      * typed -- do not dispatch against that data, re-prompt instead.  
+              if Ws-Resp not = Dfhresp(Normal)                          00001025
+                 Perform Send-Invalid-Key-Map                           00001026
+              else                                                      00001027
+                 evaluate Eibaid                                        00001030
+                    when Dfhpf3                                         00001040
+                       Perform Send-Goodbye-Map                         00001050
+                    when Dfhenter                                       00001070
+                       Perform Process-Browse                           00001080
+                    when Dfhpf5                                         00001090
+                       Perform Process-Correction                       00001100
+                    when Dfhpf6                                         00001105
+                       Perform Process-Correction                       00001106
+                    when other                                          00001110
+                       Perform Send-Invalid-Key-Map                     00001120
+                 end-evaluate                                           00001130
+              end-if                                                    00001131
+                                                                        00001140
+      * The last EXEC CICS RETURN executed before Goback is the one     00001142
+      * that actually takes effect, so PF3's End-Conversation RETURN    00001144
+      * must not be followed by the continuing-conversation RETURN      00001146
+      * below -- only re-arm the transaction for PF3's non-exit paths.  00001148
+              if Eibaid = Dfhpf3                                        00001150
+                 Exec Cics Return End-Exec                              00001152
+              else                                                      00001154
+                 Exec Cics Return                                       00001156
+                    Transid('XRIS')                                     00001160
+                    Commarea(Ws-Commarea)                               00001170
+                    Length(Length of Ws-Commarea)                       00001180
+                 End-Exec                                               00001190
+              end-if                                                    00001195
+           end-if.                                                      00001200
+                                                                        00001210
+           Goback.                                                      00001220
+                                                                        00001230
+       Process-Browse Section.                                          00001240
+                                                                        00001250
+      * Review fix: clear the prior customer's RISC off the screen --   00001252
+      * Risco is only ever set by an on-demand recalc (Recalc-One-      00001254
+      * Customer), so without this a browse of a different customer     00001256
+      * right after a recalc would re-send the stale value.             00001258
+           move spaces to Risco.                                        00001259
+           move Custidi to Ca-Cust-Id.                                  00001260
+                                                                        00001270
+           Exec Cics Read                                               00001280
+              File('CUSTMAST')                                          00001290
+              Into(Ws-Customer)                                         00001300
+              Ridfld(Ca-Cust-Id)                                        00001310
+              Resp(Ws-Resp)                                             00001320
+           End-Exec.                                                    00001330
+                                                                        00001340
+           if Ws-Resp = Dfhresp(Normal)                                 00001350
+              Perform Derive-Age                                        00001360
+              Perform Send-Display-Map                                  00001370
+           else                                                         00001380
+              move spaces to Msgo                                       00001390
+              move "CUSTOMER NOT FOUND" to Msgo                         00001400
+              Perform Send-Display-Map                                  00001410
+           end-if.                                                      00001420
+                                                                        00001430
+       Process-Correction Section.                                      00001440
+                                                                        00001450
+      * Review fix: CUSTID stays unprotected for the whole conversation
+      * and Send-Display-Map never re-protects or clears it, so a clerk
+      * could browse customer A, retype a different ID over CUSTID and
+      * press PF5/PF6 without pressing ENTER first -- re-reading by the
+      * stale Ca-Cust-Id would then apply (and audit-log) the correction
+      * against the wrong customer while the screen shows a different
+      * ID. Reject instead of silently correcting the wrong record.
+      * Review fix, round 7: the mapset is CTRL=(FREEKB,FRSET) and no
+      * CUSTID DFHMDF carries ATTRB=FSET, so FRSET clears every field's
+      * MDT (including CUSTID) on every SEND MAP -- on the screen's own
+      * documented workflow (browse once, key only NEWDOB, press
+      * PF5/PF6) the terminal never retransmits CUSTID, so Custidl is
+      * negative and Custidi holds this task's fresh default rather
+      * than the browsed id. Testing Custidi against Ca-Cust-Id alone
+      * therefore misfired on every legitimate save; only compare when
+      * CUSTID was actually keyed (retransmitted) this round.
+           if Custidl >= 0 and Custidi not = Ca-Cust-Id                 00001455
+              move "RE-BROWSE CUSTOMER FIRST" to Msgo                   00001456
+              Perform Send-Display-Map                                  00001457
+           else                                                         00001458
+              Exec Cics Read                                            00001460
+                 File('CUSTMAST')                                       00001470
+                 Into(Ws-Customer)                                      00001480
+                 Ridfld(Ca-Cust-Id)                                     00001490
+                 Update                                                 00001500
+                 Resp(Ws-Resp)                                          00001510
+              End-Exec                                                  00001520
+                                                                        00001530
+              if Ws-Resp not = Dfhresp(Normal)                          00001540
+                 move "CUSTOMER NOT FOUND FOR UPDATE" to Msgo           00001550
+                 Perform Send-Display-Map                               00001560
+              else                                                      00001570
+                 Perform Log-And-Apply-Correction                       00001580
+                 Perform Send-Display-Map                               00001590
+              end-if                                                    00001600
+           end-if.                                                      00001601
+                                                                        00001610
+       Log-And-Apply-Correction Section.                                00001620
+                                                                        00001630
+      * Review fix: a blank/non-numeric NEWDOB (clerk pressed PF5/PF6   00001632
+      * without keying a new DOB) must not fall through into the age    00001634
+      * recompute below -- Ws-Dob-Parts redefines a non-numeric value   00001636
+      * there risks a data-exception abend, and a blank DOB must never  00001638
+      * be written to CUSTMAST or logged to CORRLOG as a correction.    00001640
+           if Newdobi = spaces or Newdobi = low-values                  00001642
+              or Newdobi is not numeric                                 00001644
+              move "NEW DOB REQUIRED" to Msgo                           00001646
+           else                                                         00001648
+              move Cust-Id of Ws-Customer  to Cl-Cust-Id                00001650
+              move Cust-Dob of Ws-Customer to Cl-Old-Dob                00001652
+              move Age of Ws-Customer      to Cl-Old-Age                00001654
+                                                                        00001670
+              move Newdobi to Ws-Dob-Value                              00001680
+                                                                        00001690
+              Exec Cics Asktime                                         00001700
+                 Abstime(Ws-Abstime)                                    00001710
+              End-Exec                                                  00001720
+              Exec Cics Formattime                                      00001730
+                 Abstime(Ws-Abstime)                                    00001740
+                 Yyyymmdd(Ws-Run-Date)                                  00001750
+                 Time(Cl-Correct-Time)                                  00001760
+              End-Exec                                                  00001770
+              move Ws-Run-Date to Cl-Correct-Date                       00001780
+      * Review fix: the signed-on userid, not the terminal ID, answers 
+      * "who made this change" -- Eibtrmid is shared across whoever is 
+      * signed on at that terminal, while Cl-User-Id is sized like a    
+      * RACF/security userid.                                          
+              Exec Cics Assign                                          00001791
+                 Userid(Cl-User-Id)                                     00001792
+              End-Exec                                                  00001793
+                                                                        00001800
+              compute Ws-New-Age = Ws-Run-Yyyy - Ws-Dob-Yyyy            00001810
+              if Ws-Run-Mmdd < Ws-Dob-Mmdd                              00001820
+                 subtract 1 from Ws-New-Age                             00001830
+              end-if                                                    00001840
+                                                                        00001850
+              move Newdobi  to Cust-Dob of Ws-Customer                  00001860
+              move Ws-New-Age to Age of Ws-Customer                     00001870
+              move Ws-New-Age to Cl-New-Age                             00001880
+              move Newdobi  to Cl-New-Dob                               00001890
+                                                                        00001900
+              Exec Cics Rewrite                                         00001910
+                 File('CUSTMAST')                                       00001920
+                 From(Ws-Customer)                                      00001930
+                 Resp(Ws-Resp)                                          00001940
+              End-Exec                                                  00001950
+                                                                        00001960
+              if Ws-Resp not = Dfhresp(Normal)                          00001970
+                 move "CUSTMAST REWRITE FAILED" to Msgo                 00001980
+              else                                                      00001990
+                 if Eibaid = Dfhpf5                                     00002000
+                    set Cl-Recalc-Requested to true                     00002010
+                 else                                                   00002020
+                    move "N" to Cl-Recalc-Flag                          00002030
+                 end-if                                                 00002040
+                                                                        00002050
+                 Exec Cics Write                                        00002060
+                    File('CORRLOG')                                     00002070
+                    From(Ws-Correction-Record)                          00002080
+                    Ridfld(Cl-Key)                                      00002090
+                    Resp(Ws-Resp)                                       00002100
+                 End-Exec                                               00002110
+                                                                        00002120
+                 if Ws-Resp not = Dfhresp(Normal)                       00002130
+                    move "CORRLOG WRITE FAILED" to Msgo                 00002140
+                 else                                                   00002150
+                    if Cl-Recalc-Requested                              00002160
+                       Perform Recalc-One-Customer                      00002170
+                    end-if                                              00002180
+                                                                        00002190
+                    move "CORRECTION SAVED" to Msgo                     00002200
+                 end-if                                                 00002210
+              end-if                                                    00002212
+           end-if.                                                      00002220
+                                                                        00002230
+       Derive-Age Section.                                              00002240
+                                                                        00002250
+           Exec Cics Asktime                                            00002260
+              Abstime(Ws-Abstime)                                       00002270
+           End-Exec.                                                    00002280
+           Exec Cics Formattime                                         00002290
+              Abstime(Ws-Abstime)                                       00002300
+              Yyyymmdd(Ws-Run-Date)                                     00002310
+           End-Exec.                                                    00002320
+                                                                        00002330
+           move Cust-Dob of Ws-Customer to Ws-Dob-Value.                00002340
+           compute Age of Ws-Customer = Ws-Run-Yyyy - Ws-Dob-Yyyy.      00002350
+           if Ws-Run-Mmdd < Ws-Dob-Mmdd                                 00002360
+              subtract 1 from Age of Ws-Customer                        00002370
+           end-if.                                                      00002380
+                                                                        00002390
+       Recalc-One-Customer Section.                                     00002400
+                                                                        00002410
+           move Ws-Customer to Ws-Xarl-Customer.                        00002420
+      * On-demand recalc always scores against today's RISKPARM row;    00002425
+      * Ws-Xarl-As-Of-Date stays zero so XaRisCal accepts today's date. 00002428
+                                                                        00002430
+           Perform Fetch-Risk-Parms.                                    00002432
+                                                                        00002434
+           Call "XARISCAL" using Ws-Xarl-Import Ws-Xarl-Export.         00002440
+                                                                        00002450
+           move Ws-Xarl-Risc to Risco.                                  00002460
+                                                                        00002470
+       Fetch-Risk-Parms Section.                                        00002472
+                                                                        00002474
+      * XaRisCal never opens Risk-Parm-File when it is CALLed from      00002476
+      * this CICS task, so this section fetches the rate row in force   00002478
+      * today the CICS way -- STARTBR positioned at the first key       00002480
+      * greater-or-equal to today, then READPREV if that key isn't an   00002482
+      * exact match -- and hands the row down via Ws-Xarl-Supplied-     00002484
+      * Parms, the same nearest-effective-date-not-after-today lookup   00002486
+      * Load-Risk-Parms does natively for batch callers. Once the       00002488
+      * newest rate change has aged into the past (the normal steady    00002489
+      * state once nobody has staged an exact effective-today row),     00002490
+      * that forward GTEQ browse finds nothing to step back from, so    00002491
+      * it falls through to a second browse positioned past end-of-     00002492
+      * file (key = high-values) and READPREV's off the end to reach    00002493
+      * the actual most recent row -- the same row Load-Risk-Parms's    00002494
+      * native START KEY LESS THAN OR EQUAL would select for batch.     00002495
+                                                                        00002496
+           move "N" to Ws-Xarl-Parms-Supplied-Flag.                     00002497
+           move Ws-Run-Date to Ws-Riskparm-Key.                         00002498
+                                                                        00002499
+           Exec Cics Startbr                                            00002500
+              File('RISKPARM')                                          00002501
+              Ridfld(Ws-Riskparm-Key)                                   00002502
+              Gteq                                                      00002503
+              Resp(Ws-Resp)                                             00002504
+           End-Exec.                                                    00002505
+                                                                        00002506
+           if Ws-Resp = Dfhresp(Normal)                                 00002507
+              Exec Cics Readnext                                        00002508
+                 File('RISKPARM')                                       00002509
+                 Into(Ws-Riskparm-Rec)                                  00002510
+                 Ridfld(Ws-Riskparm-Key)                                00002511
+                 Resp(Ws-Resp)                                          00002512
+              End-Exec                                                  00002513
+                                                                        00002514
+              if Ws-Resp = Dfhresp(Normal)                              00002515
+                 and Rp-Effective-Date not = Ws-Run-Date                00002516
+                 Exec Cics Readprev                                     00002517
+                    File('RISKPARM')                                    00002518
+                    Into(Ws-Riskparm-Rec)                               00002519
+                    Ridfld(Ws-Riskparm-Key)                             00002520
+                    Resp(Ws-Resp)                                       00002521
+                 End-Exec                                               00002522
+              end-if                                                    00002523
+                                                                        00002524
+              Exec Cics Endbr File('RISKPARM') End-Exec                 00002525
+           else                                                         00002526
+      * No row is effective on or after today -- reposition past end   00002527
+      * of file and browse backwards to land on the most recent row    00002528
+      * on file instead of leaving Ws-Resp at its NOTFND from above.    00002529
+              move high-values to Ws-Riskparm-Key                       00002530
+              Exec Cics Startbr                                         00002531
+                 File('RISKPARM')                                       00002532
+                 Ridfld(Ws-Riskparm-Key)                                00002533
+                 Gteq                                                   00002534
+                 Resp(Ws-Resp)                                          00002535
+              End-Exec                                                  00002536
+              Exec Cics Readprev                                        00002537
+                 File('RISKPARM')                                       00002538
+                 Into(Ws-Riskparm-Rec)                                  00002539
+                 Ridfld(Ws-Riskparm-Key)                                00002540
+                 Resp(Ws-Resp)                                          00002541
+              End-Exec                                                  00002542
+              Exec Cics Endbr File('RISKPARM') End-Exec                 00002543
+           end-if.                                                      00002544
+                                                                        00002552
+           if Ws-Resp = Dfhresp(Normal)                                 00002554
+              move "Y" to Ws-Xarl-Parms-Supplied-Flag                   00002556
+              move Rp-Bracket-Boundary-1 to Ws-Xarl-Sup-Boundary-1      00002558
+              move Rp-Bracket-Boundary-2 to Ws-Xarl-Sup-Boundary-2      00002560
+              move Rp-Smoker-Mult        to Ws-Xarl-Sup-Smoker-Mult     00002562
+              move Rp-Occup-Low-Mult     to Ws-Xarl-Sup-Occup-Low-Mult  00002564
+              move Rp-Occup-Medium-Mult                                 00002566
+                 to Ws-Xarl-Sup-Occup-Medium-Mult                       00002568
+              move Rp-Occup-High-Mult    to Ws-Xarl-Sup-Occup-High-Mult 00002570
+              move Rp-Pre-Exist-Mult     to Ws-Xarl-Sup-Pre-Exist-Mult  00002572
+           else                                                         00002574
+      * No RISKPARM row found on file (or the browse itself failed) --  00002576
+      * fall back to the same hardcoded defaults XaRisCal's native      00002578
+      * Load-Risk-Parms uses when it finds no row, so a STARTBR hiccup  00002580
+      * degrades gracefully instead of ever letting XaRisCal fall back  00002582
+      * to native RISKPARM I-O under this CICS task.                    00002584
+              move "Y"  to Ws-Xarl-Parms-Supplied-Flag                  00002586
+              move 18   to Ws-Xarl-Sup-Boundary-1                       00002588
+              move 50   to Ws-Xarl-Sup-Boundary-2                       00002590
+              move 1.50 to Ws-Xarl-Sup-Smoker-Mult                      00002592
+              move 1.00 to Ws-Xarl-Sup-Occup-Low-Mult                   00002594
+              move 1.25 to Ws-Xarl-Sup-Occup-Medium-Mult                00002596
+              move 1.50 to Ws-Xarl-Sup-Occup-High-Mult                  00002598
+              move 1.30 to Ws-Xarl-Sup-Pre-Exist-Mult                   00002600
+           end-if.                                                      00002602
+                                                                        00002470
+       Receive-Map Section.                                             00002480
+                                                                        00002490
+           Exec Cics Receive                                            00002500
+              Map('XARISM1')                                            00002510
+              Mapset('XARISMS')                                         00002520
+              Into(Xarim1i)                                             00002530
+              Resp(Ws-Resp)                                             00002540
+           End-Exec.                                                    00002550
+                                                                        00002560
+       Send-Initial-Map Section.                                        00002570
+                                                                        00002580
+           move low-values to Xarim1o.                                  00002590
+           move spaces to Msgo.                                         00002600
+           move "ENTER CUSTOMER ID AND PRESS ENTER" to Msgo.            00002610
+                                                                        00002620
+           Exec Cics Send                                               00002630
+              Map('XARISM1')                                            00002640
+              Mapset('XARISMS')                                         00002650
+              From(Xarim1o)                                             00002660
+              Erase                                                     00002670
+           End-Exec.                                                    00002680
+                                                                        00002690
+       Send-Display-Map Section.                                        00002700
+                                                                        00002710
+           move Cust-Id of Ws-Customer      to Custido.                 00002720
+           move Cust-Name of Ws-Customer    to Nameo.                   00002730
+           move Cust-Dob of Ws-Customer     to Dobo.                    00002740
+           move Age of Ws-Customer          to Ageo.                    00002750
+           move Cust-Policy-No of Ws-Customer to Polno.                 00002760
+                                                                        00002770
+           Exec Cics Send                                               00002780
+              Map('XARISM1')                                            00002790
+              Mapset('XARISMS')                                         00002800
+              From(Xarim1o)                                             00002810
+              Erase                                                     00002820
+           End-Exec.                                                    00002830
+                                                                        00002840
+       Send-Invalid-Key-Map Section.                                    00002850
+                                                                        00002860
+           move "PF3=EXIT ENTER=BROWSE PF5=SAVE+RECALC PF6=SAVE ONLY"   00002870
+              to Msgo.                                                  00002880
+                                                                        00002890
+           Exec Cics Send                                               00002900
+              Map('XARISM1')                                            00002910
+              Mapset('XARISMS')                                         00002920
+              From(Xarim1o)                                             00002930
+           End-Exec.                                                    00002940
+                                                                        00002950
+       Send-Goodbye-Map Section.                                        00002960
+                                                                        00002970
+           Exec Cics Send Text                                          00002980
+              From('XARISONL COMPLETE')                                 00002990
+              Length(17)                                                00003000
+              Erase                                                     00003010
+              Freekb                                                    00003020
+           End-Exec.                                                    00003030
