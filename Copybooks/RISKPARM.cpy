@@ -0,0 +1,37 @@
+      ***************************************************************** 00000010
+      *                                                               * 00000020
+      *                     XaTester by Compuware                     * 00000030
+      *                RISKPARM - Risk Rate Table Record               *00000040
+      *                                                               * 00000050
+      ***************************************************************** 00000060
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000070
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000080
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000090
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000100
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000110
+      *                                                               * 00000120
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000130
+      * ALL RIGHTS RESERVED.                                          * 00000140
+      ***************************************************************** 00000150
+      * One row per rate change, keyed on Rp-Effective-Date.  XaRisCal *00000160
+      * starts on the file for the latest effective date not after    * 00000170
+      * today and reads that row, so the age brackets and multipliers * 00000180
+      * are a data update instead of a recompile, and old rates stay  * 00000190
+      * on file to recalculate historical runs correctly.             * 00000200
+      * COPY this member under an 01 (file record) level.              *00000210
+      ***************************************************************** 00000220
+      *                          Maintenance Log                        00000230
+      *---------------------------------------------------------------- 00000240
+      *              Description                       |   Date   | Who 00000250
+      *---------------------------------------------------------------- 00000260
+      * Initial risk rate table record layout (req 009) | 08/08/26 | AGT00000270
+      ***************************************************************** 00000280
+                                                                        00000290
+           05 Rp-Effective-Date      pic 9(08).                         00000300
+           05 Rp-Bracket-Boundary-1  pic 9(03).                         00000310
+           05 Rp-Bracket-Boundary-2  pic 9(03).                         00000320
+           05 Rp-Smoker-Mult         pic 9v99.                          00000330
+           05 Rp-Occup-Low-Mult      pic 9v99.                          00000340
+           05 Rp-Occup-Medium-Mult   pic 9v99.                          00000350
+           05 Rp-Occup-High-Mult     pic 9v99.                          00000360
+           05 Rp-Pre-Exist-Mult      pic 9v99.                          00000370
