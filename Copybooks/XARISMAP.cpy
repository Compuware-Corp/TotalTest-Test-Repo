@@ -0,0 +1,83 @@
+      ***************************************************************** 00000010
+      *                                                               * 00000020
+      *                     XaTester by Compuware                     * 00000030
+      *                XARISMAP - Symbolic Map for XARISM1            * 00000040
+      *                                                               * 00000050
+      ***************************************************************** 00000060
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000070
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000080
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000090
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000100
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000110
+      *                                                               * 00000120
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000130
+      * ALL RIGHTS RESERVED.                                          * 00000140
+      ***************************************************************** 00000150
+      * Symbolic map generated from mapset XARISMS, map XARISM1.      * 00000160
+      * Customer age/DOB maintenance screen used by XARISONL.         * 00000170
+      * COPY this member under an 01 level in Working-Storage.        * 00000180
+      ***************************************************************** 00000190
+      *                          Maintenance Log                        00000200
+      *---------------------------------------------------------------- 00000210
+      *              Description                       |   Date   | Who 00000220
+      *---------------------------------------------------------------- 00000230
+      * Initial age/DOB maintenance map (req 007)       | 08/08/26 | AGT00000240
+      * Review fix: regenerated with L/F/I triads for   | 08/08/26 | AGT00000245
+      * all 8 named fields, in BMS field order, so      | 08/08/26 | AGT00000246
+      * Xarim1i and Xarim1o describe the same byte      | 08/08/26 | AGT00000247
+      * range (XARISMAP.bms:27-53)                      | 08/08/26 | AGT00000248
+      ***************************************************************** 00000250
+                                                                        00000260
+       01  Xarim1i.                                                     00000270
+           05 filler                pic x(12).                          00000280
+           05 Custidl                pic s9(4) comp.                    00000290
+           05 Custidf                pic x.                             00000300
+           05 filler redefines Custidf pic x.                           00000310
+           05 Custidi                pic x(10).                         00000320
+           05 Namel                  pic s9(4) comp.                    00000330
+           05 Namef                  pic x.                             00000340
+           05 filler redefines Namef pic x.                             00000350
+           05 Namei                  pic x(30).                         00000360
+           05 Dobl                   pic s9(4) comp.                    00000370
+           05 Dobf                   pic x.                             00000380
+           05 filler redefines Dobf pic x.                              00000390
+           05 Dobi                   pic x(08).                         00000400
+           05 Newdobl                pic s9(4) comp.                    00000410
+           05 Newdobf                pic x.                             00000420
+           05 filler redefines Newdobf pic x.                           00000430
+           05 Newdobi                pic x(08).                         00000440
+           05 Agel                   pic s9(4) comp.                    00000450
+           05 Agef                   pic x.                             00000460
+           05 filler redefines Agef pic x.                              00000470
+           05 Agei                   pic x(03).                         00000480
+           05 Polnol                 pic s9(4) comp.                    00000490
+           05 Polnof                 pic x.                             00000500
+           05 filler redefines Polnof pic x.                            00000510
+           05 Polnoi                 pic x(10).                         00000520
+           05 Riscl                  pic s9(4) comp.                    00000530
+           05 Riscf                  pic x.                             00000540
+           05 filler redefines Riscf pic x.                             00000550
+           05 Risci                  pic x(05).                         00000560
+           05 Msgl                   pic s9(4) comp.                    00000570
+           05 Msgf                   pic x.                             00000580
+           05 filler redefines Msgf pic x.                              00000590
+           05 Msgi                   pic x(60).                         00000600
+                                                                        00000610
+       01  Xarim1o redefines Xarim1i.                                   00000620
+           05 filler                pic x(12).                          00000630
+           05 filler                pic x(03).                          00000640
+           05 Custido                pic x(10).                         00000650
+           05 filler                pic x(03).                          00000660
+           05 Nameo                  pic x(30).                         00000670
+           05 filler                pic x(03).                          00000680
+           05 Dobo                   pic x(08).                         00000690
+           05 filler                pic x(03).                          00000700
+           05 Newdobo                pic x(08).                         00000710
+           05 filler                pic x(03).                          00000720
+           05 Ageo                   pic x(03).                         00000730
+           05 filler                pic x(03).                          00000740
+           05 Polno                  pic x(10).                         00000750
+           05 filler                pic x(03).                          00000760
+           05 Risco                  pic x(05).                         00000770
+           05 filler                pic x(03).                          00000780
+           05 Msgo                   pic x(60).                         00000790
