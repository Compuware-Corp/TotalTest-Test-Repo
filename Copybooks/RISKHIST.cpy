@@ -0,0 +1,36 @@
+      ***************************************************************** 00000010
+      *                                                               * 00000020
+      *                     XaTester by Compuware                     * 00000030
+      *                   RISKHIST - Risk History Record              * 00000040
+      *                                                               * 00000050
+      ***************************************************************** 00000060
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000070
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000080
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000090
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000100
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000110
+      *                                                               * 00000120
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000130
+      * ALL RIGHTS RESERVED.                                          * 00000140
+      ***************************************************************** 00000150
+      * One row per customer per batch run, keyed on Rh-Key (customer * 00000160
+      * ID + run date).  Written by XARISBAT every nightly run so     * 00000170
+      * actuarial can trend how a customer's Risc moved over time.    * 00000180
+      * COPY this member under an 01 (file record) level.             * 00000190
+      ***************************************************************** 00000200
+      *                          Maintenance Log                        00000210
+      *---------------------------------------------------------------- 00000220
+      *              Description                       |   Date   | Who 00000230
+      *---------------------------------------------------------------- 00000240
+      * Initial risk history record layout (req 005)    | 08/08/26 | AGT00000250
+      ***************************************************************** 00000260
+                                                                        00000270
+           05 Rh-Key.                                                   00000280
+              10 Rh-Cust-Id          pic X(10).                         00000290
+              10 Rh-Run-Date         pic 9(08).                         00000300
+           05 Rh-Risc                pic 9(05).                         00000310
+           05 Rh-Bracket             pic X(02).                         00000320
+              88 Rh-Bracket-Under-18 value "01".                        00000330
+              88 Rh-Bracket-18-To-49 value "02".                        00000340
+              88 Rh-Bracket-50-Up    value "03".                        00000350
+           05 Rh-Age                 pic 9(03).                         00000360
