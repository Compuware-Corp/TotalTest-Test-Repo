@@ -0,0 +1,42 @@
+      ***************************************************************** 00000010
+      *                                                               * 00000020
+      *                     XaTester by Compuware                     * 00000030
+      *                    CUSTREC - Customer Record                  * 00000040
+      *                                                               * 00000050
+      ***************************************************************** 00000060
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000070
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000080
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000090
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000100
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000110
+      *                                                               * 00000120
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000130
+      * ALL RIGHTS RESERVED.                                          * 00000140
+      ***************************************************************** 00000150
+      * Shared customer record layout for CUSTMAST (VSAM KSDS keyed   * 00000160
+      * on Cust-Id) and for XARISCAL's Import group.  COPY this       * 00000170
+      * member under an 01 (file record) or 03 (linkage group) level. * 00000180
+      ***************************************************************** 00000190
+      *                          Maintenance Log                        00000200
+      *---------------------------------------------------------------- 00000210
+      *              Description                       |   Date   | Who 00000220
+      *---------------------------------------------------------------- 00000230
+      * Initial customer record layout (req 002)        | 08/08/26 | AGT00000240
+      * Add smoker/occupation/pre-exist factors (req003)| 08/08/26 | AGT00000250
+      ***************************************************************** 00000260
+                                                                        00000270
+           05 Cust-Id                pic X(10).                         00000280
+           05 Cust-Name              pic X(30).                         00000290
+           05 Cust-Dob               pic 9(08).                         00000300
+           05 Cust-Policy-No         pic X(10).                         00000310
+           05 Age                    pic 9(03).                         00000320
+           05 Smoker-Flag            pic X(01).                         00000330
+              88 Is-Smoker           value "Y".                         00000340
+              88 Is-Non-Smoker       value "N".                         00000350
+           05 Occup-Class            pic X(02).                         00000360
+              88 Occup-Class-Low     value "LO".                        00000370
+              88 Occup-Class-Medium  value "MD".                        00000380
+              88 Occup-Class-High    value "HI".                        00000390
+           05 Pre-Exist-Flag         pic X(01).                         00000400
+              88 Has-Pre-Exist       value "Y".                         00000410
+              88 No-Pre-Exist        value "N".                         00000420
