@@ -0,0 +1,38 @@
+      ***************************************************************** 00000010
+      *                                                               * 00000020
+      *                     XaTester by Compuware                     * 00000030
+      *                CORRLOG - Age/DOB Correction Log               * 00000040
+      *                                                               * 00000050
+      ***************************************************************** 00000060
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000070
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000080
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000090
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000100
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000110
+      *                                                               * 00000120
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000130
+      * ALL RIGHTS RESERVED.                                          * 00000140
+      ***************************************************************** 00000150
+      * One row per DOB/age correction made from the XARISONL online  * 00000160
+      * maintenance screen.  Keyed on Cl-Key (customer ID + correction* 00000170
+      * timestamp) so the same customer can be corrected more than    * 00000180
+      * once.  COPY this member under an 01 (file record) level.      * 00000190
+      ***************************************************************** 00000200
+      *                          Maintenance Log                        00000210
+      *---------------------------------------------------------------- 00000220
+      *              Description                       |   Date   | Who 00000230
+      *---------------------------------------------------------------- 00000240
+      * Initial correction log record layout (req 007) | 08/08/26 | AGT 00000250
+      ***************************************************************** 00000260
+                                                                        00000270
+           05 Cl-Key.                                                   00000280
+              10 Cl-Cust-Id          pic X(10).                         00000290
+              10 Cl-Correct-Date     pic 9(08).                         00000300
+              10 Cl-Correct-Time     pic 9(06).                         00000310
+           05 Cl-Old-Dob             pic 9(08).                         00000320
+           05 Cl-New-Dob             pic 9(08).                         00000330
+           05 Cl-Old-Age             pic 9(03).                         00000340
+           05 Cl-New-Age             pic 9(03).                         00000350
+           05 Cl-User-Id             pic X(08).                         00000360
+           05 Cl-Recalc-Flag         pic X(01).                         00000370
+              88 Cl-Recalc-Requested value "Y".                         00000380
