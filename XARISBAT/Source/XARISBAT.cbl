@@ -0,0 +1,566 @@
+       Identification division.                                         00000010
+       Program-id.   XaRisBat.                                          00000020
+       Author.       Xact Consulting A/S.                               00000030
+                                                                        00000040
+      ***************************************************************** 00000050
+      *                                                               * 00000060
+      *                     XaTester by Compuware                     * 00000070
+      *                           XARISBAT                            * 00000080
+      *                                                               * 00000090
+      ***************************************************************** 00000100
+      *                                                               * 00000110
+      * Nightly batch driver that reads the customer master file      * 00000120
+      * record-by-record, calls XaRisCal for each customer, and       * 00000130
+      * writes the Daily Risk Register report with bracket counts     * 00000140
+      * and totals.                                                   * 00000150
+      *                                                               * 00000160
+      ***************************************************************** 00000170
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000180
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000190
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000200
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000210
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000220
+      *                                                               * 00000230
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000240
+      * ALL RIGHTS RESERVED.                                          * 00000250
+      ***************************************************************** 00000260
+      *                          Maintenance Log                        00000270
+      *---------------------------------------------------------------- 00000280
+      *              Description                       |   Date   | Who 00000290
+      *---------------------------------------------------------------- 00000300
+      * Initial batch driver for XaRisCal (req 000)     | 08/08/26 | AGT00000310
+      * Add zero-Risc exception listing (req 001)       | 08/08/26 | AGT00000320
+      * Move to shared CUSTREC; derive Age from Dob     | 08/08/26 | AGT00000330
+      * Add checkpoint/restart via RESTCTL (req 004)    | 08/08/26 | AGT00000340
+      * Write RISKHIST every run for trending (req 005) | 08/08/26 | AGT00000350
+      * Write RISKEXT pricing extract every run (req008)| 08/08/26 | AGT00000360
+      * ASOF= parm for historical RISKPARM recalc (req009)| 08/08/26 | AGT00000365
+      * CUSTMAST access mode sequential->dynamic (START  | 08/08/26 | AGT00000366
+      * needs it for restart mode); Import widened to     | 08/08/26 | AGT00000367
+      * match XaRisCal's new Parms-Supplied linkage group | 08/08/26 | AGT00000368
+      ***************************************************************** 00000370
+                                                                        00000380
+       environment division.                                            00000390
+       Input-Output section.                                            00000400
+       File-control.                                                    00000410
+                                                                        00000420
+      * DYNAMIC, not SEQUENTIAL: Load-Checkpoint issues START ... KEY    00000425
+      * GREATER THAN to reposition for restart mode (req 004), and      00000427
+      * START is only legal against a file opened RANDOM or DYNAMIC.    00000429
+           select Cust-Master-File assign to "CUSTMAST"                 00000430
+              organization is indexed                                   00000440
+              access mode is dynamic                                    00000450
+              record key is Cust-Id                                     00000460
+              file status is Ws-Custmast-Status.                        00000470
+                                                                        00000480
+           select Register-Report-File assign to "RISKRPT"              00000490
+              organization is line sequential                           00000500
+              file status is Ws-Riskrpt-Status.                         00000510
+                                                                        00000520
+           select Restart-Control-File assign to "RESTCTL"              00000530
+              organization is line sequential                           00000540
+              file status is Ws-Restctl-Status.                         00000550
+                                                                        00000560
+      * Review fix: access mode sequential->dynamic. Rh-Key is Cust-Id
+      * (major) + Run-Date (minor), so every run after the first starts
+      * writing again from a low Cust-Id that is below the prior run's
+      * last-written key -- under SEQUENTIAL access that is a sequence
+      * violation (status "21"), not a duplicate, on every WRITE after
+      * day one. DYNAMIC allows the keyed WRITE to insert at the
+      * correct key position regardless of physical write order.
+           select Risk-History-File assign to "RISKHIST"                00000570
+              organization is indexed                                   00000580
+              access mode is dynamic                                    00000590
+              record key is Rh-Key                                      00000600
+              file status is Ws-Riskhist-Status.                        00000610
+                                                                        00000620
+           select Risk-Extract-File assign to "RISKEXT"                 00000630
+              organization is line sequential                           00000640
+              file status is Ws-Riskext-Status.                         00000650
+                                                                        00000660
+       Data Division.                                                   00000670
+       File Section.                                                    00000680
+                                                                        00000690
+       FD  Cust-Master-File.                                            00000700
+       01  Cust-Master-Record.                                          00000710
+           COPY CUSTREC.                                                00000720
+                                                                        00000730
+       FD  Register-Report-File.                                        00000740
+       01  Register-Report-Line      pic X(80).                         00000750
+                                                                        00000760
+       FD  Restart-Control-File.                                        00000770
+       01  Restart-Control-Record.                                      00000780
+           05 Restart-Last-Cust-Id      pic X(10).                      00000790
+           05 Restart-Total-Customers   pic 9(07).                      00000800
+           05 Restart-Bracket-Under-18  pic 9(07).                      00000810
+           05 Restart-Bracket-18-To-49  pic 9(07).                      00000820
+           05 Restart-Bracket-50-Up     pic 9(07).                      00000830
+           05 Restart-Risc-Total        pic 9(09).                      00000840
+           05 Restart-Exception-Count   pic 9(07).                      00000850
+                                                                        00000860
+       FD  Risk-History-File.                                           00000870
+       01  Risk-History-Record.                                         00000880
+           COPY RISKHIST.                                               00000890
+                                                                        00000900
+       FD  Risk-Extract-File.                                           00000910
+       01  Risk-Extract-Record.                                         00000920
+           05 Rx-Policy-No             pic X(10).                       00000930
+           05 Rx-Cust-Id               pic X(10).                       00000940
+           05 Rx-Risc                  pic 9(05).                       00000950
+           05 Rx-Bracket               pic X(02).                       00000960
+           05 Rx-Calc-Date             pic 9(08).                       00000970
+                                                                        00000980
+       Working-Storage Section.                                         00000990
+                                                                        00001000
+       01 Ws-Custmast-Status         pic X(02).                         00001010
+          88 Custmast-Ok             value "00".                        00001020
+          88 Custmast-Eof            value "10".                        00001030
+                                                                        00001040
+       01 Ws-Riskrpt-Status          pic X(02).                         00001050
+          88 Riskrpt-Ok              value "00".                        00001060
+                                                                        00001070
+       01 Ws-Restctl-Status          pic X(02).                         00001080
+          88 Restctl-Ok              value "00".                        00001090
+                                                                        00001100
+       01 Ws-Riskhist-Status         pic X(02).                         00001110
+          88 Riskhist-Ok             value "00".                        00001120
+                                                                        00001130
+       01 Ws-Riskext-Status          pic X(02).                         00001140
+          88 Riskext-Ok              value "00".                        00001150
+                                                                        00001160
+      * File status 88s above double as each READ's current status, so 00001162
+      * they go false again at normal end-of-file; Finalize-Run guards 00001164
+      * its closes on these open-succeeded latches instead, which are  00001166
+      * set once when a file's OPEN (including the RISKHIST first-use  00001168
+      * fallback) succeeds and never reset afterwards.                 00001170
+       01 Ws-Open-Switches.                                             00001172
+          05 Ws-Custmast-Open-Ok     pic X(01) value "N".               00001174
+             88 Custmast-Open-Ok     value "Y".                         00001176
+          05 Ws-Riskrpt-Open-Ok      pic X(01) value "N".               00001178
+             88 Riskrpt-Open-Ok      value "Y".                         00001180
+          05 Ws-Restctl-Open-Ok      pic X(01) value "N".               00001182
+             88 Restctl-Open-Ok      value "Y".                         00001184
+          05 Ws-Riskhist-Open-Ok     pic X(01) value "N".               00001186
+             88 Riskhist-Open-Ok     value "Y".                         00001188
+          05 Ws-Riskext-Open-Ok      pic X(01) value "N".               00001190
+             88 Riskext-Open-Ok      value "Y".                         00001192
+                                                                        00001194
+       01 Ws-Bracket-Code            pic X(02).                         00001170
+                                                                        00001180
+       01 Ws-Eof-Switch              pic X(01) value "N".               00001190
+          88 No-More-Customers       value "Y".                         00001200
+                                                                        00001210
+       01 Ws-Parm                    pic X(30) value spaces.            00001220
+       01 Ws-Parm-Tok1               pic X(15) value spaces.            00001222
+       01 Ws-Parm-Tok2               pic X(15) value spaces.            00001224
+       01 Ws-As-Of-Date              pic 9(08) value zeros.             00001226
+                                                                        00001230
+       01 Ws-Restart-Switch          pic X(01) value "N".               00001240
+          88 Restart-Mode-On         value "Y".                         00001250
+                                                                        00001260
+       01 Ws-Last-Cust-Id            pic X(10) value spaces.            00001270
+                                                                        00001280
+       01 Ws-Restctl-Eof-Switch      pic X(01) value "N".               00001290
+          88 Restctl-Eof             value "Y".                         00001300
+                                                                        00001310
+       01 Ws-Run-Date-Group.                                            00001320
+          05 Ws-Run-Date             pic 9(08).                         00001330
+       01 Ws-Run-Date-Parts redefines Ws-Run-Date-Group.                00001340
+          05 Ws-Run-Yyyy             pic 9(04).                         00001350
+          05 Ws-Run-Mmdd             pic 9(04).                         00001360
+                                                                        00001370
+       01 Ws-Dob-Group.                                                 00001380
+          05 Ws-Dob                  pic 9(08).                         00001390
+       01 Ws-Dob-Parts redefines Ws-Dob-Group.                          00001400
+          05 Ws-Dob-Yyyy             pic 9(04).                         00001410
+          05 Ws-Dob-Mmdd             pic 9(04).                         00001420
+                                                                        00001430
+       01 Ws-Import.                                                    00001440
+          03 Ws-Customer.                                               00001450
+             COPY CUSTREC.                                              00001460
+          03 Ws-Import-As-Of-Date     pic 9(08).                        00001465
+          03 Ws-Import-Parms-Supplied pic X(01) value "N".              00001466
+      * XARISBAT always lets XaRisCal load RISKPARM itself -- it runs   00001467
+      * as plain batch, never inside CICS, so the native file I-O the  00001468
+      * online path has to avoid is not a concern here.                00001469
+          03 Ws-Import-Supplied-Parms.                                  00001470
+             05 Ws-Import-Sup-Boundary-1 pic 9(03) value zero.          00001471
+             05 Ws-Import-Sup-Boundary-2 pic 9(03) value zero.          00001472
+             05 Ws-Import-Sup-Smoker-Mult pic 9v99 value zero.          00001473
+             05 Ws-Import-Sup-Occup-Low-Mult pic 9v99 value zero.       00001474
+             05 Ws-Import-Sup-Occup-Medium-Mult pic 9v99 value zero.    00001475
+             05 Ws-Import-Sup-Occup-High-Mult pic 9v99 value zero.      00001476
+             05 Ws-Import-Sup-Pre-Exist-Mult pic 9v99 value zero.       00001477
+                                                                        00001470
+       01 Ws-Export.                                                    00001480
+          05 Ws-Risc                 pic 9(05).                         00001490
+          05 Ws-Risc-Except-Flag     pic X(01).                         00001500
+             88 Ws-Risc-Not-Calc     value "Y".                         00001510
+          05 Ws-Risc-Bracket         pic X(02).                         00001520
+                                                                        00001530
+       01 Ws-Counters.                                                  00001540
+          05 Ws-Total-Customers      pic 9(07) value zero.              00001550
+          05 Ws-Bracket-Under-18     pic 9(07) value zero.              00001560
+          05 Ws-Bracket-18-To-49     pic 9(07) value zero.              00001570
+          05 Ws-Bracket-50-Up        pic 9(07) value zero.              00001580
+          05 Ws-Risc-Total           pic 9(09) value zero.              00001590
+          05 Ws-Exception-Count      pic 9(07) value zero.              00001600
+                                                                        00001610
+       01 Ws-Report-Lines.                                              00001620
+          05 Ws-Detail-Line.                                            00001630
+             10 filler               pic X(01) value space.             00001640
+             10 Ws-Dtl-Cust-Id       pic X(10).                         00001650
+             10 filler               pic X(03) value spaces.            00001660
+             10 Ws-Dtl-Age           pic ZZ9.                           00001670
+             10 filler               pic X(03) value spaces.            00001680
+             10 Ws-Dtl-Risc          pic ZZZZ9.                         00001690
+             10 filler               pic X(48) value spaces.            00001700
+          05 Ws-Heading-Line-1       pic X(80)                          00001710
+             value "DAILY RISK REGISTER".                               00001720
+          05 Ws-Heading-Line-2       pic X(80)                          00001730
+             value "CUST ID      AGE   RISC".                           00001740
+          05 Ws-Total-Line.                                             00001750
+             10 filler               pic X(01) value space.             00001760
+             10 filler               pic X(20)                          00001770
+                value "TOTAL CUSTOMERS ....".                           00001780
+             10 Ws-Tot-Customers     pic ZZZ,ZZ9.                       00001790
+          05 Ws-Bracket-Line-1.                                         00001800
+             10 filler               pic X(01) value space.             00001810
+             10 filler               pic X(20)                          00001820
+                value "UNDER 18 ...........".                           00001830
+             10 Ws-Tot-Under-18      pic ZZZ,ZZ9.                       00001840
+          05 Ws-Bracket-Line-2.                                         00001850
+             10 filler               pic X(01) value space.             00001860
+             10 filler               pic X(20)                          00001870
+                value "18 TO 49 ...........".                           00001880
+             10 Ws-Tot-18-To-49      pic ZZZ,ZZ9.                       00001890
+          05 Ws-Bracket-Line-3.                                         00001900
+             10 filler               pic X(01) value space.             00001910
+             10 filler               pic X(20)                          00001920
+                value "50 AND OVER ........".                           00001930
+             10 Ws-Tot-50-Up         pic ZZZ,ZZ9.                       00001940
+          05 Ws-Risc-Total-Line.                                        00001950
+             10 filler               pic X(01) value space.             00001960
+             10 filler               pic X(20)                          00001970
+                value "TOTAL RISC .........".                           00001980
+             10 Ws-Tot-Risc          pic ZZZ,ZZZ,ZZ9.                   00001990
+          05 Ws-Exception-Line.                                         00002000
+             10 filler               pic X(01) value space.             00002010
+             10 filler               pic X(20)                          00002020
+                value "ZERO-RISC EXCEPTIONS".                           00002030
+             10 Ws-Tot-Exceptions    pic ZZZ,ZZ9.                       00002040
+          05 Ws-Except-Detail-Line.                                     00002050
+             10 filler               pic X(01) value space.             00002060
+             10 filler               pic X(34)                          00002070
+                value "*** EXCEPTION - ZERO RISC - CUST ".              00002080
+             10 Ws-Exc-Cust-Id       pic X(10).                         00002090
+             10 filler               pic X(03) value spaces.            00002100
+             10 filler               pic X(06) value "AGE = ".          00002110
+             10 Ws-Exc-Age           pic ZZ9.                           00002120
+                                                                        00002130
+       Procedure division.                                              00002140
+                                                                        00002150
+       Main Section.                                                    00002160
+                                                                        00002170
+           Perform Initialize-Run.                                      00002180
+           Perform Process-Customers until No-More-Customers.           00002190
+           Perform Finalize-Run.                                        00002200
+                                                                        00002210
+           Goback.                                                      00002220
+                                                                        00002230
+       Initialize-Run Section.                                          00002240
+                                                                        00002250
+           Accept Ws-Run-Date from date yyyymmdd.                       00002260
+           Accept Ws-Parm from command-line.                            00002270
+           Unstring Ws-Parm delimited by ","                            00002272
+              into Ws-Parm-Tok1 Ws-Parm-Tok2                            00002274
+           end-unstring.                                                00002276
+                                                                        00002278
+           if Ws-Parm-Tok1(1:7) = "RESTART" or                          00002280
+                Ws-Parm-Tok2(1:7) = "RESTART"                           00002282
+              Set Restart-Mode-On to true                               00002290
+           end-if.                                                      00002300
+                                                                        00002302
+      * ASOF=yyyymmdd picks a past RISKPARM effective date so today's   00002304
+      * run recalculates Risc using the rates that applied back then   00002306
+      * (req 009), instead of always scoring against today's rates.    00002308
+           if Ws-Parm-Tok1(1:5) = "ASOF="                               00002310
+              move Ws-Parm-Tok1(6:8) to Ws-As-Of-Date                   00002312
+           else                                                         00002314
+              if Ws-Parm-Tok2(1:5) = "ASOF="                            00002316
+                 move Ws-Parm-Tok2(6:8) to Ws-As-Of-Date                00002318
+              end-if                                                    00002320
+           end-if.                                                      00002322
+                                                                        00002324
+           if Ws-As-Of-Date > 0                                         00002326
+              move Ws-As-Of-Date to Ws-Run-Date                         00002328
+           end-if.                                                      00002330
+           move Ws-As-Of-Date to Ws-Import-As-Of-Date.                  00002332
+                                                                        00002310
+           Open input Cust-Master-File.                                 00002320
+           if not Custmast-Ok                                           00002330
+              display "XARISBAT: UNABLE TO OPEN CUSTMAST, STATUS="      00002340
+                 Ws-Custmast-Status                                     00002350
+              move "Y" to Ws-Eof-Switch                                 00002360
+           else                                                         00002362
+              move "Y" to Ws-Custmast-Open-Ok                           00002364
+           end-if.                                                      00002370
+                                                                        00002380
+           if Restart-Mode-On and not No-More-Customers                 00002390
+              Perform Load-Checkpoint                                   00002400
+           end-if.                                                      00002410
+                                                                        00002420
+      * Review fix, round 7: Open output unconditionally truncates --
+      * round 6 only guarded the case where Load-Checkpoint's own
+      * restart attempt had already failed (CUSTMAST open failure,
+      * No-More-Customers already true), but did nothing for the main
+      * restart case (checkpoint loaded fine, customers remain): this
+      * run's very first write to RESTCTL landed before this run had
+      * durably written a single new checkpoint record of its own, so
+      * a second abend before the first Checkpoint-Run WRITE reached
+      * disk left RESTCTL empty and lost the restart point entirely.
+      * Mirror the Open extend / Open output split already used below
+      * for Register-Report-File/Risk-Extract-File: on restart, append
+      * to whatever checkpoint records survived from the prior attempt
+      * (Load-Checkpoint reads to true EOF and keeps only the last
+      * record, so stale leftover rows don't corrupt the next read);
+      * only a fresh, non-restart run truncates.
+           if Restart-Mode-On                                           00002422
+              Open extend Restart-Control-File                          00002424
+           else                                                         00002426
+              Open output Restart-Control-File                          00002430
+           end-if.                                                      00002432
+           if not Restctl-Ok                                            00002440
+              display "XARISBAT: UNABLE TO OPEN RESTCTL FOR"            00002450
+                 " CHECKPOINT," " STATUS=" Ws-Restctl-Status             00002460
+              move "Y" to Ws-Eof-Switch                                 00002470
+           else                                                         00002472
+              move "Y" to Ws-Restctl-Open-Ok                            00002474
+           end-if.                                                      00002480
+                                                                        00002490
+           if Restart-Mode-On                                           00002500
+              Open extend Register-Report-File                          00002510
+           else                                                         00002520
+              Open output Register-Report-File                          00002530
+              Write Register-Report-Line from Ws-Heading-Line-1         00002540
+              Write Register-Report-Line from Ws-Heading-Line-2         00002550
+           end-if.                                                      00002560
+           if not Riskrpt-Ok                                            00002570
+              display "XARISBAT: UNABLE TO OPEN RISKRPT, STATUS="       00002580
+                 Ws-Riskrpt-Status                                      00002590
+              move "Y" to Ws-Eof-Switch                                 00002600
+           else                                                         00002602
+              move "Y" to Ws-Riskrpt-Open-Ok                            00002604
+           end-if.                                                      00002610
+                                                                        00002620
+           if Restart-Mode-On                                           00002630
+              Open extend Risk-Extract-File                             00002640
+           else                                                         00002650
+              Open output Risk-Extract-File                             00002660
+           end-if.                                                      00002670
+           if not Riskext-Ok                                            00002680
+              display "XARISBAT: UNABLE TO OPEN RISKEXT, STATUS="       00002690
+                 Ws-Riskext-Status                                      00002700
+              move "Y" to Ws-Eof-Switch                                 00002710
+           else                                                         00002712
+              move "Y" to Ws-Riskext-Open-Ok                            00002714
+           end-if.                                                      00002720
+           Open i-o Risk-History-File.                                  00002730
+           if Ws-Riskhist-Status = "35"                                 00002740
+              Open output Risk-History-File                             00002750
+              Close Risk-History-File                                   00002760
+              Open i-o Risk-History-File                                00002770
+           end-if.                                                      00002780
+           if not Riskhist-Ok                                           00002790
+              display "XARISBAT: UNABLE TO OPEN RISKHIST, STATUS="      00002800
+                 Ws-Riskhist-Status                                     00002810
+              move "Y" to Ws-Eof-Switch                                 00002820
+           else                                                         00002822
+              move "Y" to Ws-Riskhist-Open-Ok                           00002824
+           end-if.                                                      00002830
+                                                                        00002840
+           if not No-More-Customers                                     00002850
+              Perform Read-Next-Customer                                00002860
+           end-if.                                                      00002870
+                                                                        00002880
+       Load-Checkpoint Section.                                         00002890
+                                                                        00002900
+           Open input Restart-Control-File.                             00002910
+           if Restctl-Ok                                                00002920
+              perform until Restctl-Eof                                 00002930
+                 Read Restart-Control-File                              00002940
+                    at end move "Y" to Ws-Restctl-Eof-Switch            00002950
+                    not at end                                          00002960
+                       move Restart-Last-Cust-Id to Ws-Last-Cust-Id     00002970
+                       move Restart-Total-Customers                     00002980
+                          to Ws-Total-Customers                         00002990
+                       move Restart-Bracket-Under-18                    00003000
+                          to Ws-Bracket-Under-18                        00003010
+                       move Restart-Bracket-18-To-49                    00003020
+                          to Ws-Bracket-18-To-49                        00003030
+                       move Restart-Bracket-50-Up                       00003040
+                          to Ws-Bracket-50-Up                           00003050
+                       move Restart-Risc-Total to Ws-Risc-Total         00003060
+                       move Restart-Exception-Count                     00003070
+                          to Ws-Exception-Count                         00003080
+                 end-read                                               00003090
+              end-perform                                               00003100
+              Close Restart-Control-File                                00003110
+           else                                                         00003120
+              display "XARISBAT: RESTART REQUESTED BUT NO CHECKPOINT "  00003130
+                 "FOUND, STATUS=" Ws-Restctl-Status                     00003140
+              move "Y" to Ws-Eof-Switch                                 00003150
+           end-if.                                                      00003160
+                                                                        00003170
+           if Ws-Last-Cust-Id = spaces                                  00003180
+              display "XARISBAT: RESTART REQUESTED BUT NO CHECKPOINT "  00003190
+                 "RECORDS FOUND"                                        00003200
+              move "Y" to Ws-Eof-Switch                                 00003210
+           end-if.                                                      00003220
+                                                                        00003230
+           if not No-More-Customers                                     00003240
+              move Ws-Last-Cust-Id to Cust-Id of Cust-Master-Record     00003250
+              Start Cust-Master-File                                    00003260
+                 key is greater than Cust-Id of Cust-Master-Record      00003270
+                 invalid key move "Y" to Ws-Eof-Switch                  00003280
+              end-start                                                 00003290
+           end-if.                                                      00003300
+                                                                        00003310
+       Process-Customers Section.                                       00003320
+                                                                        00003330
+           move Cust-Master-Record to Ws-Customer.                      00003340
+           Perform Derive-Customer-Age.                                 00003350
+                                                                        00003360
+           Call "XARISCAL" using Ws-Import Ws-Export.                   00003370
+                                                                        00003380
+           add 1 to Ws-Total-Customers.                                 00003390
+           add Ws-Risc to Ws-Risc-Total.                                00003400
+                                                                        00003410
+           move Ws-Risc-Bracket to Ws-Bracket-Code.                     00003420
+                                                                        00003430
+           evaluate Ws-Bracket-Code                                     00003440
+              when "01"                                                 00003450
+                 add 1 to Ws-Bracket-Under-18                           00003460
+              when "02"                                                 00003470
+                 add 1 to Ws-Bracket-18-To-49                           00003480
+              when other                                                00003490
+                 add 1 to Ws-Bracket-50-Up                              00003500
+           end-evaluate.                                                00003510
+                                                                        00003520
+           move Cust-Id of Ws-Customer to Ws-Dtl-Cust-Id.               00003530
+           move Age of Ws-Customer to Ws-Dtl-Age.                       00003540
+           move Ws-Risc to Ws-Dtl-Risc.                                 00003550
+           Write Register-Report-Line from Ws-Detail-Line.              00003560
+                                                                        00003570
+           if Ws-Risc-Not-Calc                                          00003580
+              add 1 to Ws-Exception-Count                               00003590
+              move Cust-Id of Ws-Customer to Ws-Exc-Cust-Id             00003600
+              move Age of Ws-Customer to Ws-Exc-Age                     00003610
+              Write Register-Report-Line from Ws-Except-Detail-Line     00003620
+           end-if.                                                      00003630
+                                                                        00003640
+           Perform Write-Risk-History.                                  00003650
+           Perform Write-Risk-Extract.                                  00003660
+                                                                        00003670
+      * Review fix: this still leaves a single-customer reprocessing   00003672
+      * window between the two writes above and the checkpoint WRITE    00003674
+      * below -- an abend in that gap reprocesses this one customer on 00003676
+      * restart (RISKHIST's unique key rejects the duplicate, but      00003678
+      * RISKRPT/RISKEXT/the in-memory totals don't). Making the        00003680
+      * checkpoint part of the same unit of work as the other writes   00003682
+      * isn't achievable with line-sequential/indexed files here, so   00003684
+      * the window is accepted -- see IMPLEMENTATION_STATUS.md.        00003686
+           move Cust-Id of Ws-Customer to Ws-Last-Cust-Id.              00003688
+           Perform Checkpoint-Run.                                      00003690
+                                                                        00003700
+           Perform Read-Next-Customer.                                  00003710
+                                                                        00003720
+       Checkpoint-Run Section.                                          00003730
+                                                                        00003740
+           move Ws-Last-Cust-Id       to Restart-Last-Cust-Id.          00003750
+           move Ws-Total-Customers    to Restart-Total-Customers.       00003760
+           move Ws-Bracket-Under-18   to Restart-Bracket-Under-18.      00003770
+           move Ws-Bracket-18-To-49   to Restart-Bracket-18-To-49.      00003780
+           move Ws-Bracket-50-Up      to Restart-Bracket-50-Up.         00003790
+           move Ws-Risc-Total         to Restart-Risc-Total.            00003800
+           move Ws-Exception-Count    to Restart-Exception-Count.       00003810
+                                                                        00003820
+           Write Restart-Control-Record.                                00003830
+           if not Restctl-Ok                                            00003840
+              display "XARISBAT: UNABLE TO WRITE RESTCTL CHECKPOINT,"   00003850
+                 " STATUS=" Ws-Restctl-Status                           00003860
+           end-if.                                                      00003870
+                                                                        00003880
+       Write-Risk-History Section.                                      00003890
+                                                                        00003900
+           move Cust-Id of Ws-Customer to Rh-Cust-Id.                   00003910
+           move Ws-Run-Date            to Rh-Run-Date.                  00003920
+           move Ws-Risc                to Rh-Risc.                      00003930
+           move Ws-Bracket-Code        to Rh-Bracket.                   00003940
+           move Age of Ws-Customer     to Rh-Age.                       00003950
+                                                                        00003960
+           Write Risk-History-Record                                    00003970
+              invalid key                                               00003980
+                 display "XARISBAT: RISKHIST WRITE REJECTED, STATUS="   00003990
+                    Ws-Riskhist-Status " FOR CUST "                     00003995
+                    Cust-Id of Ws-Customer                              00004000
+           end-write.                                                   00004010
+                                                                        00004020
+       Write-Risk-Extract Section.                                      00004030
+                                                                        00004040
+           move Cust-Policy-No of Ws-Customer to Rx-Policy-No.          00004050
+           move Cust-Id of Ws-Customer        to Rx-Cust-Id.            00004060
+           move Ws-Risc                       to Rx-Risc.               00004070
+           move Ws-Bracket-Code               to Rx-Bracket.            00004080
+           move Ws-Run-Date                   to Rx-Calc-Date.          00004090
+                                                                        00004100
+           Write Risk-Extract-Record.                                   00004110
+                                                                        00004120
+       Derive-Customer-Age Section.                                     00004130
+                                                                        00004140
+           move Cust-Dob of Ws-Customer to Ws-Dob.                      00004150
+           compute Age of Ws-Customer =                                 00004160
+              Ws-Run-Yyyy - Ws-Dob-Yyyy.                                00004170
+           if Ws-Run-Mmdd < Ws-Dob-Mmdd                                 00004180
+              subtract 1 from Age of Ws-Customer                        00004190
+           end-if.                                                      00004200
+                                                                        00004210
+       Read-Next-Customer Section.                                      00004220
+                                                                        00004230
+           Read Cust-Master-File next record                            00004240
+              at end move "Y" to Ws-Eof-Switch                          00004250
+           end-read.                                                    00004260
+                                                                        00004270
+       Finalize-Run Section.                                            00004280
+                                                                        00004290
+           move Ws-Total-Customers to Ws-Tot-Customers.                 00004300
+           move Ws-Bracket-Under-18 to Ws-Tot-Under-18.                 00004310
+           move Ws-Bracket-18-To-49 to Ws-Tot-18-To-49.                 00004320
+           move Ws-Bracket-50-Up to Ws-Tot-50-Up.                       00004330
+           move Ws-Risc-Total to Ws-Tot-Risc.                           00004340
+           move Ws-Exception-Count to Ws-Tot-Exceptions.                00004350
+                                                                        00004360
+           if Riskrpt-Open-Ok                                            00004411
+              Write Register-Report-Line from Ws-Total-Line             00004370
+              Write Register-Report-Line from Ws-Bracket-Line-1         00004380
+              Write Register-Report-Line from Ws-Bracket-Line-2         00004390
+              Write Register-Report-Line from Ws-Bracket-Line-3         00004400
+              Write Register-Report-Line from Ws-Risc-Total-Line        00004410
+              Write Register-Report-Line from Ws-Exception-Line         00004420
+           end-if.                                                      00004412
+                                                                        00004430
+           if Custmast-Open-Ok                                          00004432
+              Close Cust-Master-File                                    00004440
+           end-if.                                                      00004442
+           if Riskrpt-Open-Ok                                           00004444
+              Close Register-Report-File                                00004450
+           end-if.                                                      00004452
+           if Riskhist-Open-Ok                                          00004454
+              Close Risk-History-File                                   00004460
+           end-if.                                                      00004462
+           if Riskext-Open-Ok                                           00004464
+              Close Risk-Extract-File                                   00004470
+           end-if.                                                      00004472
+           if Restctl-Open-Ok                                           00004474
+              Close Restart-Control-File                                00004480
+           end-if.                                                      00004482
