@@ -26,27 +26,124 @@
       *              Description                       |   Date   | Who 00032305
       *---------------------------------------------------------------- 00032405
 135969* Add Copyright and Maintenance Log              | 08/03/18 | DHR 00032505
+      * Close Age=50 gap; flag zero-Risc exceptions   | 08/08/26 | AGT  00032550
+      * Import now carries the full CUSTREC (req 002)   | 08/08/26 | AGT00032580
+      * Weighted multi-factor scoring added (req 003)   | 08/08/26 | AGT00032590
+      * Externalize brackets/multipliers via RISKPARM   | 08/08/26 | AGT00032595
+      * As-Of-Date override for historical recalc       | 08/08/26 | AGT00032597
+      * Parms-Supplied linkage flag so a CICS caller can| 08/08/26 | AGT00032598
+      * pre-load rates and skip native RISKPARM I-O     | 08/08/26 | AGT00032599
       ***************************************************************** 00032605
                                                                         00032705
        environment division.                                            00040000
        Input-Output section.                                            00050000
        File-control.                                                    00060000
+                                                                        00060100
+      * RISKPARM is opened INPUT-only here via native COBOL I-O, never  00060110
+      * EXEC CICS FILE.  A called subprogram may not do its own native 00060115
+      * file I-O while running as part of a CICS task -- CICS owns     00060120
+      * file access for the task, full stop -- so this native OPEN/    00060125
+      * START/READ/CLOSE path must never execute when XaRisCal is      00060130
+      * CALLed from a CICS program.  XARISONL (req 007) enforces that  00060140
+      * by always setting Import.Parms-Supplied and handing XaRisCal   00060150
+      * an already-fetched rate row (via its own EXEC CICS READ/       00060155
+      * STARTBR against RISKPARM) instead of letting it open the file; 00060160
+      * see Load-Risk-Parms below. Only batch/standalone callers that  00060170
+      * leave Parms-Supplied off (XARISBAT today) ever reach this      00060175
+      * native OPEN, and batch runs outside CICS entirely.             00060180
+           select Risk-Parm-File assign to "RISKPARM"                   00060200
+              organization is indexed                                   00060300
+              access mode is dynamic                                    00060400
+              record key is Rp-Effective-Date                           00060500
+              file status is Ws-Riskparm-Status.                        00060600
        Data Division.                                                   00070000
        File Section.                                                    00080000
+                                                                        00080100
+       FD  Risk-Parm-File.                                              00080200
+       01  Risk-Parm-Record.                                            00080300
+           COPY RISKPARM.                                               00080400
        Working-Storage Section.                                         00090000
+                                                                        00095000
+       01 Ws-Multipliers.                                               00095100
+          05 Ws-Smoker-Mult          pic 9v99 value 1.50.               00095200
+          05 Ws-Occup-Low-Mult       pic 9v99 value 1.00.               00095300
+          05 Ws-Occup-Medium-Mult    pic 9v99 value 1.25.               00095400
+          05 Ws-Occup-High-Mult      pic 9v99 value 1.50.               00095500
+          05 Ws-Pre-Exist-Mult       pic 9v99 value 1.30.               00095600
+                                                                        00095650
+       01 Ws-Riskparm-Status         pic X(02).                         00095660
+          88 Riskparm-Ok             value "00".                        00095670
+                                                                        00095680
+       01 Ws-Parms-Switch             pic X(01) value "N".              00095690
+          88 Parms-Loaded             value "Y".                        00095700
+                                                                        00095710
+       01 Ws-Run-Date                 pic 9(08).                        00095720
+       01 Ws-Loaded-As-Of-Date        pic 9(08) value zeros.            00095725
+                                                                        00095730
+       01 Ws-Bracket-Boundary-1       pic 9(03) value 18.               00095740
+       01 Ws-Bracket-Boundary-2       pic 9(03) value 50.               00095750
+                                                                        00095700
+       01 Ws-Bracket-Matched-Switch    pic X(01).                       00095760
+          88 Bracket-Matched          value "Y".                        00095770
+                                                                        00095780
+      * Review fix: the three Age/boundary IF tests below are
+      * exhaustive for ANY values of Ws-Bracket-Boundary-1/2, including
+      * a misconfigured pair, so Bracket-Matched can never come back
+      * false -- it cannot detect the silent-gap condition req 001
+      * asks for. Ws-Boundary-Invalid-Switch instead flags the actual
+      * gap: a RISKPARM row (or supplied/default pair) whose boundaries
+      * are not strictly ascending, set once per Load-Risk-Parms call.
+       01 Ws-Boundary-Invalid-Switch   pic X(01) value "N".              00095790
+          88 Boundary-Invalid         value "Y".                        00095800
        linkage section.                                                 00230000
                                                                         00230100
        01 Import.                                                       00230200
           03 Customer.                                                  00230300
-             05 Age                    pic 9(03).                       00230400
-                                                                        00230500
+             COPY CUSTREC.                                              00230350
+          03 As-Of-Date                pic 9(08).                       00230380
+      * Zero means "use today"; a caller doing a historical recalc     00230420
+      * (req 009) moves a past effective date here so Load-Risk-Parms  00230440
+      * looks up the RISKPARM row that was in force on that date       00230460
+      * instead of always reading the rate in force today. Ignored     00230470
+      * when Parms-Supplied is set.                                    00230475
+          03 Parms-Supplied-Flag       pic X(01).                       00230478
+             88 Parms-Supplied         value "Y".                       00230480
+          03 Supplied-Parms.                                            00230482
+      * A CICS caller (XARISONL) sets Parms-Supplied and fills these   00230484
+      * in itself via EXEC CICS READ/STARTBR against RISKPARM, so      00230486
+      * Load-Risk-Parms never has to open the file natively from       00230488
+      * inside a CICS task.                                            00230490
+             05 Supplied-Bracket-Boundary-1 pic 9(03).                  00230492
+             05 Supplied-Bracket-Boundary-2 pic 9(03).                  00230494
+             05 Supplied-Smoker-Mult        pic 9v99.                   00230496
+             05 Supplied-Occup-Low-Mult     pic 9v99.                   00230498
+             05 Supplied-Occup-Medium-Mult  pic 9v99.                   00230500
+             05 Supplied-Occup-High-Mult    pic 9v99.                   00230502
+             05 Supplied-Pre-Exist-Mult     pic 9v99.                   00230504
+                                                                        00230506
        01 Export.                                                       00230600
-          03 Risc                      pic 9(03).                       00230700
+          03 Risc                      pic 9(05).                       00230700
+          03 Risc-Except-Flag          pic X(01).                       00230800
+             88 Risc-Not-Calculated    value "Y".                       00230900
+             88 Risc-Calculated-Ok     value "N".                       00231000
+          03 Risc-Bracket               pic X(02).                      00231010
+             88 Risc-Bracket-Under-18  value "01".                      00231020
+             88 Risc-Bracket-18-To-49  value "02".                      00231030
+             88 Risc-Bracket-50-Up     value "03".                      00231040
                                                                         00250000
        Procedure division using Import Export.                          00260000
                                                                         00270000
        Main section.                                                    00290000
                                                                         00300300
+           if Parms-Supplied                                            00300305
+              Perform Load-Risk-Parms                                   00300307
+           else                                                         00300308
+              if not Parms-Loaded                                       00300309
+                 or As-Of-Date not = Ws-Loaded-As-Of-Date                00300310
+                 Perform Load-Risk-Parms                                00300320
+              end-if                                                    00300325
+           end-if.                                                      00300330
+                                                                        00300340
            Perform CalculateRisc.                                       00300403
                                                                         00300803
            Goback.                                                      00300903
@@ -54,16 +151,112 @@
        CalculateRisc Section.                                           00301103
                                                                         00301203
            Move zero to Risc.                                           00301303
+           Set Risc-Calculated-Ok to true.                              00301350
+           move "N" to Ws-Bracket-Matched-Switch.                       00301360
                                                                         00301403
-           if Age < 18                                                  00301503
+           if Age < Ws-Bracket-Boundary-1                               00301503
               compute Risc = Age * +2                                   00302000
+              Set Risc-Bracket-Under-18 to true                         00302050
+              Set Bracket-Matched to true                               00302070
               end-if                                                    00302100
                                                                         00302200
-           if Age >= 18 and Age < 50                                    00304000
+           if Age >= Ws-Bracket-Boundary-1 and                          00304000
+                Age < Ws-Bracket-Boundary-2                             00304050
               compute Risc = Age * +3                                   00304100
+              Set Risc-Bracket-18-To-49 to true                         00304150
+              Set Bracket-Matched to true                               00304170
               end-if                                                    00304200
                                                                         00304300
-           if Age > 50                                                  00304400
+           if Age >= Ws-Bracket-Boundary-2                              00304400
               compute Risc = Age * +4                                   00304500
+              Set Risc-Bracket-50-Up to true                            00304550
+              Set Bracket-Matched to true                               00304570
               end-if                                                    00309000
+                                                                        00309020
+           if Is-Smoker                                                 00309021
+              compute Risc rounded = Risc * Ws-Smoker-Mult              00309022
+              end-if                                                    00309023
+                                                                        00309024
+           evaluate true                                                00309025
+              when Occup-Class-Low                                      00309026
+                 compute Risc rounded = Risc * Ws-Occup-Low-Mult        00309027
+              when Occup-Class-Medium                                   00309028
+                 compute Risc rounded = Risc * Ws-Occup-Medium-Mult     00309029
+              when Occup-Class-High                                     00309030
+                 compute Risc rounded = Risc * Ws-Occup-High-Mult       00309031
+              when other                                                00309032
+                 continue                                               00309033
+           end-evaluate                                                 00309034
+                                                                        00309035
+           if Has-Pre-Exist                                             00309036
+              compute Risc rounded = Risc * Ws-Pre-Exist-Mult           00309037
+              end-if                                                    00309038
+                                                                        00309039
+           if Boundary-Invalid                                          00309040
+              Set Risc-Not-Calculated to true                           00309060
+              end-if                                                    00309080
            .                                                            00309100
+                                                                        00309200
+                                                                        00310000
+       Load-Risk-Parms Section.                                         00310010
+                                                                        00310020
+           if Parms-Supplied                                            00310022
+      * CICS caller already fetched the rate row itself (EXEC CICS     00310023
+      * READ/STARTBR, not native I-O) -- just take the values it       00310024
+      * handed in and never touch Risk-Parm-File.                      00310025
+              move Supplied-Bracket-Boundary-1 to Ws-Bracket-Boundary-1 00310026
+              move Supplied-Bracket-Boundary-2 to Ws-Bracket-Boundary-2 00310027
+              move Supplied-Smoker-Mult        to Ws-Smoker-Mult        00310028
+              move Supplied-Occup-Low-Mult     to Ws-Occup-Low-Mult     00310029
+              move Supplied-Occup-Medium-Mult  to Ws-Occup-Medium-Mult  00310029
+              move Supplied-Occup-High-Mult    to Ws-Occup-High-Mult    00310029
+              move Supplied-Pre-Exist-Mult     to Ws-Pre-Exist-Mult     00310029
+           else                                                         00310029
+              if As-Of-Date > 0                                         00310025
+                 move As-Of-Date to Ws-Run-Date                         00310027
+              else                                                      00310028
+                 Accept Ws-Run-Date from date yyyymmdd                  00310030
+              end-if                                                    00310032
+                                                                        00310040
+              Open input Risk-Parm-File                                 00310050
+              if Riskparm-Ok                                            00310060
+                 move Ws-Run-Date to Rp-Effective-Date                  00310065
+                 Start Risk-Parm-File                                   00310070
+                    key is less than or equal Rp-Effective-Date         00310080
+                    invalid key                                         00310090
+                       move "10" to Ws-Riskparm-Status                  00310100
+                 end-start                                              00310110
+                 if Riskparm-Ok                                         00310120
+                    Read Risk-Parm-File next record                     00310130
+                       at end move "10" to Ws-Riskparm-Status           00310140
+                    end-read                                            00310150
+                 end-if                                                 00310160
+              end-if                                                    00310170
+                                                                        00310180
+              if Riskparm-Ok                                            00310190
+                 move Rp-Bracket-Boundary-1 to Ws-Bracket-Boundary-1    00310200
+                 move Rp-Bracket-Boundary-2 to Ws-Bracket-Boundary-2    00310210
+                 move Rp-Smoker-Mult        to Ws-Smoker-Mult           00310220
+                 move Rp-Occup-Low-Mult     to Ws-Occup-Low-Mult        00310230
+                 move Rp-Occup-Medium-Mult  to Ws-Occup-Medium-Mult     00310240
+                 move Rp-Occup-High-Mult    to Ws-Occup-High-Mult       00310250
+                 move Rp-Pre-Exist-Mult     to Ws-Pre-Exist-Mult        00310260
+              else                                                      00310270
+                 display "XARISCAL: NO RISKPARM ROW, USING DEFAULTS"    00310280
+              end-if                                                    00310290
+                                                                        00310300
+              if Riskparm-Ok or Ws-Riskparm-Status = "10"               00310310
+                 Close Risk-Parm-File                                   00310320
+              end-if                                                    00310330
+           end-if.                                                      00310335
+                                                                        00310340
+           if Ws-Bracket-Boundary-1 >= Ws-Bracket-Boundary-2            00310341
+              display "XARISCAL: RISKPARM BOUNDARIES NOT ASCENDING,"    00310342
+                 " FLAGGING EXCEPTIONS"                                 00310343
+              move "Y" to Ws-Boundary-Invalid-Switch                    00310344
+           else                                                         00310345
+              move "N" to Ws-Boundary-Invalid-Switch                    00310346
+           end-if.                                                      00310347
+                                                                        00310348
+           move As-Of-Date to Ws-Loaded-As-Of-Date.                     00310340
+           Set Parms-Loaded to true.                                    00310350
