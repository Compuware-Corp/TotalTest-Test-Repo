@@ -0,0 +1,279 @@
+       Identification division.                                         00000010
+       Program-id.   XaRisRec.                                          00000020
+       Author.       Xact Consulting A/S.                               00000030
+                                                                        00000040
+      ***************************************************************** 00000050
+      *                                                               * 00000060
+      *                     XaTester by Compuware                     * 00000070
+      *                           XARISREC                            * 00000080
+      *                                                               * 00000090
+      ***************************************************************** 00000100
+      *                                                               * 00000110
+      * Day-over-day reconciliation of risk scores.  Reads RISKHIST   * 00000120
+      * sequentially by its Cust-Id/Run-Date key and, for every       * 00000130
+      * customer, compares the most recent run dated before today's   * 00000140
+      * run against today's run, reporting anyone whose bracket or    * 00000150
+      * Risc changed so underwriting has a review queue instead of    * 00000160
+      * having to find the shift buried in the full register.         * 00000170
+      *                                                               * 00000180
+      ***************************************************************** 00000190
+      * THESE MATERIALS CONTAIN CONFIDENTIAL INFORMATION AND          * 00000200
+      * TRADE SECRETS OF COMPUWARE CORPORATION.  USING, DISCLOSING,   * 00000210
+      * OR REPRODUCING THESE MATERIALS IS STRICTLY PROHIBITED UNLESS  * 00000220
+      * REQUIRED BY OR AUTHORIZED BY LAW OR ADVANCE WRITTEN PERMISSION* 00000230
+      * HAS BEEN GIVEN BY COMPUWARE CORPORATION.                      * 00000240
+      *                                                               * 00000250
+      * COPYRIGHT (C) 2026 COMPUWARE CORPORATION.                     * 00000260
+      * ALL RIGHTS RESERVED.                                          * 00000270
+      ***************************************************************** 00000280
+      *                          Maintenance Log                        00000290
+      *---------------------------------------------------------------- 00000300
+      *              Description                       |   Date   | Who 00000310
+      *---------------------------------------------------------------- 00000320
+      * Initial day-over-day reconciliation report      | 08/08/26 | AGT00000330
+      * (req 006)                                       |          |    00000340
+      ***************************************************************** 00000350
+                                                                        00000360
+       environment division.                                            00000370
+       Input-Output section.                                            00000380
+       File-control.                                                    00000390
+                                                                        00000400
+           select Risk-History-File assign to "RISKHIST"                00000410
+              organization is indexed                                   00000420
+              access mode is sequential                                 00000430
+              record key is Rh-Key                                      00000440
+              file status is Ws-Riskhist-Status.                        00000450
+                                                                        00000460
+           select Reconcile-Report-File assign to "RISKREC"             00000470
+              organization is line sequential                           00000480
+              file status is Ws-Riskrec-Status.                         00000490
+                                                                        00000500
+       Data Division.                                                   00000510
+       File Section.                                                    00000520
+                                                                        00000530
+       FD  Risk-History-File.                                           00000540
+       01  Risk-History-Record.                                         00000550
+           COPY RISKHIST.                                               00000560
+                                                                        00000570
+       FD  Reconcile-Report-File.                                       00000580
+       01  Reconcile-Report-Line     pic X(80).                         00000590
+                                                                        00000600
+       Working-Storage Section.                                         00000610
+                                                                        00000620
+       01 Ws-Riskhist-Status         pic X(02).                         00000630
+          88 Riskhist-Ok             value "00".                        00000640
+          88 Riskhist-Eof            value "10".                        00000650
+                                                                        00000660
+       01 Ws-Riskrec-Status          pic X(02).                         00000670
+          88 Riskrec-Ok              value "00".                        00000680
+                                                                        00000690
+      * Riskhist-Ok also doubles as the sequential READ's current      00000692
+      * status and goes false again at normal end-of-file; guard       00000694
+      * Finalize-Run's closes on these open-succeeded latches instead, 00000696
+      * set once when the OPEN succeeds and never reset afterwards.    00000698
+       01 Ws-Riskhist-Open-Ok        pic X(01) value "N".               00000700
+          88 Riskhist-Open-Ok        value "Y".                         00000701
+       01 Ws-Riskrec-Open-Ok         pic X(01) value "N".               00000702
+          88 Riskrec-Open-Ok         value "Y".                         00000703
+                                                                        00000704
+       01 Ws-Eof-Switch              pic X(01) value "N".               00000700
+          88 No-More-History         value "Y".                         00000710
+                                                                        00000720
+       01 Ws-Run-Date                pic 9(08).                         00000730
+                                                                        00000740
+       01 Ws-Current-Rec.                                               00000750
+          05 Ws-Cur-Cust-Id          pic X(10).                         00000760
+          05 Ws-Cur-Run-Date         pic 9(08).                         00000770
+          05 Ws-Cur-Risc             pic 9(05).                         00000780
+          05 Ws-Cur-Bracket          pic X(02).                         00000790
+          05 Ws-Cur-Age              pic 9(03).                         00000800
+                                                                        00000810
+       01 Ws-Group-Cust-Id           pic X(10) value spaces.            00000820
+                                                                        00000830
+       01 Ws-Group-Switches.                                            00000840
+          05 Ws-Prior-Switch         pic X(01) value "N".               00000850
+             88 Prior-Run-Found      value "Y".                         00000860
+          05 Ws-Today-Switch         pic X(01) value "N".               00000870
+             88 Today-Run-Found      value "Y".                         00000880
+                                                                        00000890
+       01 Ws-Group-Data.                                                00000900
+          05 Ws-Prior-Run-Date       pic 9(08).                         00000910
+          05 Ws-Prior-Risc           pic 9(05).                         00000920
+          05 Ws-Prior-Bracket        pic X(02).                         00000930
+          05 Ws-Today-Risc           pic 9(05).                         00000940
+          05 Ws-Today-Bracket        pic X(02).                         00000950
+                                                                        00000960
+       01 Ws-Change-Count            pic 9(07) value zero.              00000970
+                                                                        00000980
+       01 Ws-Bracket-Text            pic X(10).                         00000990
+                                                                        00001000
+       01 Ws-Report-Lines.                                              00001010
+          05 Ws-Heading-Line-1       pic X(80)                          00001020
+             value "DAY-OVER-DAY RISK RECONCILIATION".                  00001030
+          05 Ws-Heading-Line-2       pic X(80)                          00001040
+             value "CUST ID    PRIOR RISC/BRK  TODAY RISC/BRK   CHANGE".00001050
+          05 Ws-Detail-Line.                                            00001060
+             10 filler               pic X(01) value space.             00001070
+             10 Ws-Dtl-Cust-Id       pic X(10).                         00001080
+             10 filler               pic X(04) value spaces.            00001090
+             10 Ws-Dtl-Prior-Risc    pic ZZZZ9.                         00001100
+             10 filler               pic X(01) value space.             00001110
+             10 Ws-Dtl-Prior-Brk     pic X(10).                         00001120
+             10 filler               pic X(02) value spaces.            00001130
+             10 Ws-Dtl-Today-Risc    pic ZZZZ9.                         00001140
+             10 filler               pic X(01) value space.             00001150
+             10 Ws-Dtl-Today-Brk     pic X(10).                         00001160
+             10 filler               pic X(02) value spaces.            00001170
+             10 Ws-Dtl-Change        pic X(14).                         00001180
+             10 filler               pic X(08) value spaces.            00001190
+          05 Ws-Total-Line.                                             00001200
+             10 filler               pic X(01) value space.             00001210
+             10 filler               pic X(20)                          00001220
+                value "CUSTOMERS CHANGED ..".                           00001230
+             10 Ws-Tot-Changes       pic ZZZ,ZZ9.                       00001240
+                                                                        00001250
+       Procedure division.                                              00001260
+                                                                        00001270
+       Main Section.                                                    00001280
+                                                                        00001290
+           Perform Initialize-Run.                                      00001300
+           Perform Process-History until No-More-History.               00001310
+           Perform Finalize-Run.                                        00001320
+                                                                        00001330
+           Goback.                                                      00001340
+                                                                        00001350
+       Initialize-Run Section.                                          00001360
+                                                                        00001370
+           Accept Ws-Run-Date from date yyyymmdd.                       00001380
+                                                                        00001390
+           Open input Risk-History-File.                                00001400
+           if not Riskhist-Ok                                           00001410
+              display "XARISREC: UNABLE TO OPEN RISKHIST, STATUS="      00001420
+                 Ws-Riskhist-Status                                     00001430
+              move "Y" to Ws-Eof-Switch                                 00001440
+           else                                                         00001442
+              move "Y" to Ws-Riskhist-Open-Ok                           00001444
+           end-if.                                                      00001450
+                                                                        00001460
+           Open output Reconcile-Report-File.                           00001470
+           if not Riskrec-Ok                                            00001472
+              display "XARISREC: UNABLE TO OPEN RISKREC, STATUS="       00001474
+                 Ws-Riskrec-Status                                      00001476
+              move "Y" to Ws-Eof-Switch                                 00001478
+           else                                                         00001480
+              move "Y" to Ws-Riskrec-Open-Ok                            00001482
+              Write Reconcile-Report-Line from Ws-Heading-Line-1        00001484
+              Write Reconcile-Report-Line from Ws-Heading-Line-2        00001486
+           end-if.                                                      00001488
+                                                                        00001500
+           if not No-More-History                                       00001510
+              Perform Read-Next-History                                 00001520
+           end-if.                                                      00001530
+                                                                        00001540
+           if not No-More-History                                       00001550
+              move Ws-Cur-Cust-Id to Ws-Group-Cust-Id                   00001560
+              Perform Reset-Group                                       00001570
+           end-if.                                                      00001580
+                                                                        00001590
+       Process-History Section.                                         00001600
+                                                                        00001610
+           if Ws-Cur-Cust-Id not = Ws-Group-Cust-Id                     00001620
+              Perform Evaluate-Group                                    00001630
+              move Ws-Cur-Cust-Id to Ws-Group-Cust-Id                   00001640
+              Perform Reset-Group                                       00001650
+           end-if.                                                      00001660
+                                                                        00001670
+           Perform Accumulate-Current-Record.                           00001680
+           Perform Read-Next-History.                                   00001690
+                                                                        00001700
+           if No-More-History                                           00001710
+              Perform Evaluate-Group                                    00001720
+           end-if.                                                      00001730
+                                                                        00001740
+       Accumulate-Current-Record Section.                               00001750
+                                                                        00001760
+           if Ws-Cur-Run-Date = Ws-Run-Date                             00001770
+              set Today-Run-Found to true                               00001780
+              move Ws-Cur-Risc    to Ws-Today-Risc                      00001790
+              move Ws-Cur-Bracket to Ws-Today-Bracket                   00001800
+           else                                                         00001810
+              if Ws-Cur-Run-Date < Ws-Run-Date                          00001820
+                 set Prior-Run-Found to true                            00001830
+                 move Ws-Cur-Run-Date to Ws-Prior-Run-Date              00001840
+                 move Ws-Cur-Risc     to Ws-Prior-Risc                  00001850
+                 move Ws-Cur-Bracket  to Ws-Prior-Bracket               00001860
+              end-if                                                    00001870
+           end-if.                                                      00001880
+                                                                        00001890
+       Reset-Group Section.                                             00001900
+                                                                        00001910
+           move "N" to Ws-Prior-Switch.                                 00001920
+           move "N" to Ws-Today-Switch.                                 00001930
+           move zero  to Ws-Prior-Run-Date Ws-Prior-Risc Ws-Today-Risc. 00001940
+           move spaces to Ws-Prior-Bracket Ws-Today-Bracket.            00001950
+                                                                        00001960
+       Evaluate-Group Section.                                          00001970
+                                                                        00001980
+           if Prior-Run-Found and Today-Run-Found                       00001990
+              if Ws-Prior-Bracket not = Ws-Today-Bracket                00002000
+                 or Ws-Prior-Risc not = Ws-Today-Risc                   00002010
+                 Perform Write-Change-Line                              00002020
+              end-if                                                    00002030
+           end-if.                                                      00002040
+                                                                        00002050
+       Write-Change-Line Section.                                       00002060
+                                                                        00002070
+           add 1 to Ws-Change-Count.                                    00002080
+                                                                        00002090
+           move Ws-Group-Cust-Id  to Ws-Dtl-Cust-Id.                    00002100
+           move Ws-Prior-Risc     to Ws-Dtl-Prior-Risc.                 00002110
+           move Ws-Today-Risc     to Ws-Dtl-Today-Risc.                 00002120
+                                                                        00002130
+           move Ws-Prior-Bracket to Ws-Bracket-Text.                    00002140
+           Perform Translate-Bracket.                                   00002150
+           move Ws-Bracket-Text to Ws-Dtl-Prior-Brk.                    00002160
+                                                                        00002170
+           move Ws-Today-Bracket to Ws-Bracket-Text.                    00002180
+           Perform Translate-Bracket.                                   00002190
+           move Ws-Bracket-Text to Ws-Dtl-Today-Brk.                    00002200
+                                                                        00002210
+           if Ws-Prior-Bracket not = Ws-Today-Bracket                   00002220
+              move "BRACKET CHANGE" to Ws-Dtl-Change                    00002230
+           else                                                         00002240
+              move "SCORE CHANGE"   to Ws-Dtl-Change                    00002250
+           end-if.                                                      00002260
+                                                                        00002270
+           Write Reconcile-Report-Line from Ws-Detail-Line.             00002280
+                                                                        00002290
+       Translate-Bracket Section.                                       00002300
+                                                                        00002310
+           evaluate Ws-Bracket-Text(1:2)                                00002320
+              when "01"                                                 00002330
+                 move "UNDER 18" to Ws-Bracket-Text                     00002340
+              when "02"                                                 00002350
+                 move "18 TO 49" to Ws-Bracket-Text                     00002360
+              when "03"                                                 00002370
+                 move "50 AND UP" to Ws-Bracket-Text                    00002380
+              when other                                                00002390
+                 move "UNKNOWN" to Ws-Bracket-Text                      00002400
+           end-evaluate.                                                00002410
+                                                                        00002420
+       Read-Next-History Section.                                       00002430
+                                                                        00002440
+           Read Risk-History-File next record into Ws-Current-Rec       00002450
+              at end move "Y" to Ws-Eof-Switch                          00002460
+           end-read.                                                    00002470
+                                                                        00002480
+       Finalize-Run Section.                                            00002490
+                                                                        00002500
+           move Ws-Change-Count to Ws-Tot-Changes.                      00002510
+           if Riskrec-Open-Ok                                           00002515
+              Write Reconcile-Report-Line from Ws-Total-Line            00002520
+           end-if.                                                      00002525
+                                                                        00002530
+           if Riskhist-Open-Ok                                          00002535
+              Close Risk-History-File                                   00002540
+           end-if.                                                      00002542
+           if Riskrec-Open-Ok                                           00002544
+              Close Reconcile-Report-File                               00002550
+           end-if.                                                      00002552
